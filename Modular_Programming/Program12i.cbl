@@ -0,0 +1,196 @@
+       ENVIRONMENT DIVISION .
+       INPUT-OUTPUT SECTION .
+       FILE-CONTROL .
+
+      * PAYROLL-EXTRACT-FILE is the same downstream feed PROGRAM12
+      * writes to at the end of a batch run -- this front end appends
+      * to it directly so an operator's one-off add/change/delete is
+      * just as visible to payroll as a nightly-batch transaction .
+           SELECT PAYROLL-EXTRACT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\PAYEXT12.DAT"
+               FILE STATUS WS-PAYEXT-STATUS .
+       DATA DIVISION .
+       FILE SECTION .
+       FD  PAYROLL-EXTRACT-FILE .
+       01  PAYEXT-REC .
+           03  PAYEXT-EMPLOYEE-NO      PIC X(8) .
+           03  PAYEXT-SURNAME          PIC X(16) .
+           03  PAYEXT-SALARY           PIC 9(6)V99 .
+           03  PAYEXT-DEPT             PIC X(10) .
+           03  PAYEXT-ACTION-FLAG      PIC X(1) .
+           88  PAYEXT-NEW              VALUE "N" .
+           88  PAYEXT-CHANGED          VALUE "C" .
+           88  PAYEXT-TERMINATED       VALUE "T" .
+
+       WORKING-STORAGE SECTION .
+       01  WS-PAYEXT-STATUS     PIC XX .
+
+      * ws-employee-rec is passed straight through to PROGRAM12A -- it
+      * is laid out exactly like PROGRAM12A's ls-EMPLOYEE-REC so this
+      * front end can reuse the same R/A/C/D linkage interface the
+      * batch run in PROGRAM12 already uses, just driven from the
+      * terminal instead of CHANGES-FILE .
+       01  ws-EMPLOYEE-REC .
+           03  ws-EMPLOYEE-NO       PIC X(8) .
+           03  ws-EMPLOYEE-INITS    PIC X(4) .
+           03  ws-EMPLOYEE-SURNAME  PIC X(16) .
+           03  ws-EMPLOYEE-SALARY   PIC 9(6)V99 .
+           03  ws-EMPLOYEE-ADDRESS  PIC X(40) .
+           03  ws-EMPLOYEE-DEPT     PIC X(10) .
+       01  ws-action             PIC X .
+       01  ws-status             PIC XX .
+
+       01  WS-MORE-FLAG          PIC 9 VALUE 0 .
+       88  NO-MORE-INQUIRIES     VALUE 1 .
+       01  WS-EMP-NO-INPUT       PIC X(8) .
+       01  WS-REPLY              PIC X(1) .
+       01  WS-SALARY-INPUT       PIC 9(6)V99 .
+
+       PROCEDURE DIVISION .
+       PROG .
+       INIT-PARA .
+           DISPLAY "INTERACTIVE EMPLOYEE INQUIRY/CORRECTION STARTING" .
+           OPEN EXTEND PAYROLL-EXTRACT-FILE .
+           IF WS-PAYEXT-STATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING PAYROLL EXTRACT FILE "
+                   WS-PAYEXT-STATUS
+               STOP RUN
+           END-IF .
+       BOD-PARA .
+           PERFORM PROCESS-INQUIRY UNTIL NO-MORE-INQUIRIES .
+       END-PARA .
+           CLOSE PAYROLL-EXTRACT-FILE .
+           DISPLAY "PROGRAM CONCLUDES" .
+           STOP RUN .
+       PROCESS-INQUIRY .
+           DISPLAY "ENTER EMPLOYEE NUMBER (OR 'END' TO QUIT) " .
+           ACCEPT WS-EMP-NO-INPUT .
+           IF WS-EMP-NO-INPUT EQUAL "END" OR WS-EMP-NO-INPUT EQUAL "end"
+               MOVE 1 TO WS-MORE-FLAG
+           ELSE
+               MOVE WS-EMP-NO-INPUT TO ws-EMPLOYEE-NO
+               MOVE "R" TO ws-action
+               PERFORM CALL-PROGRAM12A
+               IF ws-status EQUAL "23"
+                   DISPLAY "EMPLOYEE NOT ON FILE - " WS-EMP-NO-INPUT
+                   PERFORM OFFER-ADD
+               ELSE
+                   IF ws-status NOT EQUAL TO ZERO
+                       DISPLAY "ERROR ON EMPLOYEE FILE " ws-status
+                   ELSE
+                       PERFORM DISPLAY-EMPLOYEE
+                       PERFORM OFFER-CHANGE-OR-DELETE
+                   END-IF
+               END-IF
+           END-IF .
+       CALL-PROGRAM12A .
+           CALL "program12a"
+                 USING ws-EMPLOYEE-REC
+                       ws-action
+                       ws-status .
+       DISPLAY-EMPLOYEE .
+           DISPLAY "EMP-NO    " ws-EMPLOYEE-NO .
+           DISPLAY "INITS     " ws-EMPLOYEE-INITS .
+           DISPLAY "SURNAME   " ws-EMPLOYEE-SURNAME .
+           DISPLAY "SALARY    " ws-EMPLOYEE-SALARY .
+           DISPLAY "ADDRESS   " ws-EMPLOYEE-ADDRESS .
+           DISPLAY "DEPT      " ws-EMPLOYEE-DEPT .
+       OFFER-ADD .
+           DISPLAY "ADD THIS EMPLOYEE ? (Y/N) " .
+           ACCEPT WS-REPLY .
+           IF WS-REPLY EQUAL "Y" OR WS-REPLY EQUAL "y"
+               PERFORM GET-NEW-DETAILS
+               MOVE "A" TO ws-action
+               PERFORM CALL-PROGRAM12A
+               IF ws-status EQUAL ZERO
+                   DISPLAY "EMPLOYEE ADDED"
+                   PERFORM WRITE-PAYROLL-EXTRACT-NEW
+               ELSE
+                   IF ws-status EQUAL "90"
+                       DISPLAY "ADD REJECTED - UNKNOWN DEPARTMENT"
+                   ELSE
+                       DISPLAY "ADD FAILED - STATUS " ws-status
+                   END-IF
+               END-IF
+           END-IF .
+       GET-NEW-DETAILS .
+           DISPLAY "ENTER INITS " .
+           ACCEPT ws-EMPLOYEE-INITS .
+           DISPLAY "ENTER SURNAME " .
+           ACCEPT ws-EMPLOYEE-SURNAME .
+           DISPLAY "ENTER SALARY " .
+           ACCEPT ws-EMPLOYEE-SALARY .
+           DISPLAY "ENTER ADDRESS " .
+           ACCEPT ws-EMPLOYEE-ADDRESS .
+           DISPLAY "ENTER DEPARTMENT CODE " .
+           ACCEPT ws-EMPLOYEE-DEPT .
+       OFFER-CHANGE-OR-DELETE .
+           DISPLAY "ACTION - C)HANGE  D)ELETE  N)ONE " .
+           ACCEPT WS-REPLY .
+           EVALUATE TRUE
+             WHEN WS-REPLY EQUAL "C" OR WS-REPLY EQUAL "c"
+               PERFORM GET-CHANGE-DETAILS
+               MOVE "C" TO ws-action
+               PERFORM CALL-PROGRAM12A
+               IF ws-status EQUAL ZERO
+                   DISPLAY "EMPLOYEE CHANGED"
+                   MOVE "R" TO ws-action
+                   PERFORM CALL-PROGRAM12A
+                   PERFORM WRITE-PAYROLL-EXTRACT-CHANGED
+               ELSE
+                   IF ws-status EQUAL "90"
+                       DISPLAY "CHANGE REJECTED - UNKNOWN DEPARTMENT"
+                   ELSE
+                       DISPLAY "CHANGE FAILED - STATUS " ws-status
+                   END-IF
+               END-IF
+             WHEN WS-REPLY EQUAL "D" OR WS-REPLY EQUAL "d"
+               MOVE "D" TO ws-action
+               PERFORM CALL-PROGRAM12A
+               IF ws-status EQUAL ZERO
+                   DISPLAY "EMPLOYEE DELETED"
+                   PERFORM WRITE-PAYROLL-EXTRACT-TERMINATED
+               ELSE
+                   DISPLAY "DELETE FAILED - STATUS " ws-status
+               END-IF
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE .
+       GET-CHANGE-DETAILS .
+           MOVE ZERO TO ws-EMPLOYEE-SALARY .
+           MOVE SPACES TO ws-EMPLOYEE-ADDRESS .
+           MOVE SPACES TO ws-EMPLOYEE-DEPT .
+           DISPLAY "ENTER NEW SALARY (BLANK = NO CHANGE) " .
+           ACCEPT WS-SALARY-INPUT .
+           IF WS-SALARY-INPUT NOT EQUAL TO ZERO
+               MOVE WS-SALARY-INPUT TO ws-EMPLOYEE-SALARY
+           END-IF .
+           DISPLAY "ENTER NEW ADDRESS (BLANK = NO CHANGE) " .
+           ACCEPT ws-EMPLOYEE-ADDRESS .
+           DISPLAY "ENTER NEW DEPARTMENT CODE (BLANK = NO CHANGE) " .
+           ACCEPT ws-EMPLOYEE-DEPT .
+
+      * payroll extract paragraphs -- same PAYEXT12.DAT feed PROGRAM12
+      * writes at the end of its batch run, so a one-off correction
+      * made here is just as visible to payroll as a batch transaction .
+       WRITE-PAYROLL-EXTRACT-NEW .
+           MOVE ws-EMPLOYEE-NO TO PAYEXT-EMPLOYEE-NO .
+           MOVE ws-EMPLOYEE-SURNAME TO PAYEXT-SURNAME .
+           MOVE ws-EMPLOYEE-SALARY TO PAYEXT-SALARY .
+           MOVE ws-EMPLOYEE-DEPT TO PAYEXT-DEPT .
+           MOVE "N" TO PAYEXT-ACTION-FLAG .
+           WRITE PAYEXT-REC .
+       WRITE-PAYROLL-EXTRACT-CHANGED .
+           MOVE ws-EMPLOYEE-NO TO PAYEXT-EMPLOYEE-NO .
+           MOVE ws-EMPLOYEE-SURNAME TO PAYEXT-SURNAME .
+           MOVE ws-EMPLOYEE-SALARY TO PAYEXT-SALARY .
+           MOVE ws-EMPLOYEE-DEPT TO PAYEXT-DEPT .
+           MOVE "C" TO PAYEXT-ACTION-FLAG .
+           WRITE PAYEXT-REC .
+       WRITE-PAYROLL-EXTRACT-TERMINATED .
+           MOVE ws-EMPLOYEE-NO TO PAYEXT-EMPLOYEE-NO .
+           MOVE ws-EMPLOYEE-SURNAME TO PAYEXT-SURNAME .
+           MOVE ws-EMPLOYEE-SALARY TO PAYEXT-SALARY .
+           MOVE ws-EMPLOYEE-DEPT TO PAYEXT-DEPT .
+           MOVE "T" TO PAYEXT-ACTION-FLAG .
+           WRITE PAYEXT-REC .

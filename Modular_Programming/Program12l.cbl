@@ -0,0 +1,151 @@
+       ENVIRONMENT DIVISION .
+       INPUT-OUTPUT SECTION .
+       FILE-CONTROL .
+           SELECT EMPLOYEE-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\EMPLOYEE12.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY EMPLOYEE-NO
+               FILE STATUS WS-STATUS .
+           SELECT SORT-WORK-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\SRTWK12.DAT" .
+           SELECT PRINT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\EMPLIST12.DAT"
+               FILE STATUS WS-PRINT-STATUS .
+       DATA DIVISION .
+       FILE SECTION .
+
+      * EMPLOYEE-FILE is read only here, sequentially, to feed the
+      * sort -- this program never adds/changes/deletes an employee .
+       FD  EMPLOYEE-FILE .
+       01  EMPLOYEE-REC .
+           03  EMPLOYEE-NO      PIC X(8) .
+           03  EMPLOYEE-INITS   PIC X(4) .
+           03  EMPLOYEE-SURNAME PIC X(16) .
+           03  EMPLOYEE-SALARY  PIC 9(6)V99 .
+           03  EMPLOYEE-ADDRESS PIC X(40) .
+           03  EMPLOYEE-DEPT    PIC X(10) .
+
+      * SORT-REC mirrors EMPLOYEE-REC byte for byte so the SORT ...
+      * USING EMPLOYEE-FILE clause can move records across directly .
+      * the sort keys (dept, then emp-no) are named fields, not
+      * positional, so they do not have to lead the record .
+       SD  SORT-WORK-FILE .
+       01  SORT-REC .
+           03  SORT-EMPLOYEE-NO      PIC X(8) .
+           03  SORT-EMPLOYEE-INITS   PIC X(4) .
+           03  SORT-EMPLOYEE-SURNAME PIC X(16) .
+           03  SORT-EMPLOYEE-SALARY  PIC 9(6)V99 .
+           03  SORT-EMPLOYEE-ADDRESS PIC X(40) .
+           03  SORT-EMPLOYEE-DEPT    PIC X(10) .
+
+       FD  PRINT-FILE .
+       01  PRINT-LINE           PIC X(132) .
+
+       WORKING-STORAGE SECTION .
+       01  WS-STATUS            PIC XX .
+       01  WS-PRINT-STATUS      PIC XX .
+       01  WS-EOF               PIC 9 VALUE 0 .
+       88  NO-MORE-SORTED-RECS  VALUE 1 .
+       01  WS-PAGE-NO           PIC 9(4) VALUE 0 .
+       01  WS-LINE-COUNT        PIC 9(3) VALUE 0 .
+       01  WS-LINES-PER-PAGE    PIC 9(3) VALUE 50 .
+       01  WS-PREV-DEPT         PIC X(10) VALUE SPACES .
+       01  WS-DEPT-SUBTOTAL     PIC 9(9)V99 VALUE 0 .
+       01  WS-GRAND-TOTAL       PIC 9(9)V99 VALUE 0 .
+       01  WS-PAGE-ED           PIC ZZZ9 .
+       01  WS-SALARY-ED         PIC Z,ZZZ,ZZ9.99 .
+       01  WS-GRAND-TOTAL-ED    PIC Z,ZZZ,ZZZ,ZZ9.99 .
+
+       PROCEDURE DIVISION .
+       PROG .
+       INIT-PARA .
+           DISPLAY "EMPLOYEE MASTER LIST REPORT STARTING" .
+           OPEN OUTPUT PRINT-FILE .
+           IF WS-PRINT-STATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING PRINT FILE " WS-PRINT-STATUS
+               STOP RUN
+           END-IF .
+       BOD-PARA .
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-EMPLOYEE-DEPT
+               ON ASCENDING KEY SORT-EMPLOYEE-NO
+               USING EMPLOYEE-FILE
+               OUTPUT PROCEDURE IS WRITE-REPORT-RECS .
+           IF WS-STATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR READING EMPLOYEE FILE FOR SORT "
+                   WS-STATUS
+               STOP RUN
+           END-IF .
+       END-PARA .
+           CLOSE PRINT-FILE .
+           DISPLAY "PROGRAM CONCLUDES" .
+           STOP RUN .
+       WRITE-REPORT-RECS .
+           PERFORM WRITE-HEADING .
+           RETURN SORT-WORK-FILE
+             AT END MOVE 1 TO WS-EOF
+           END-RETURN .
+           PERFORM PROCESS-SORTED-REC UNTIL NO-MORE-SORTED-RECS .
+           IF WS-PREV-DEPT NOT EQUAL TO SPACES
+               PERFORM WRITE-DEPT-TOTAL
+           END-IF .
+           PERFORM WRITE-GRAND-TOTAL .
+       PROCESS-SORTED-REC .
+           IF WS-PREV-DEPT NOT EQUAL TO SPACES
+               AND SORT-EMPLOYEE-DEPT NOT EQUAL TO WS-PREV-DEPT
+               PERFORM WRITE-DEPT-TOTAL
+           END-IF .
+           MOVE SORT-EMPLOYEE-DEPT TO WS-PREV-DEPT .
+           PERFORM WRITE-DETAIL-LINE .
+           ADD SORT-EMPLOYEE-SALARY TO WS-DEPT-SUBTOTAL .
+           ADD SORT-EMPLOYEE-SALARY TO WS-GRAND-TOTAL .
+           RETURN SORT-WORK-FILE
+             AT END MOVE 1 TO WS-EOF
+           END-RETURN .
+       WRITE-HEADING .
+           IF WS-LINE-COUNT NOT EQUAL TO 0
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               AFTER ADVANCING PAGE
+           END-IF .
+           ADD 1 TO WS-PAGE-NO .
+           MOVE WS-PAGE-NO TO WS-PAGE-ED .
+           MOVE SPACES TO PRINT-LINE .
+           STRING "EMPLOYEE MASTER LIST BY DEPARTMENT  PAGE "
+               WS-PAGE-ED DELIMITED BY SIZE INTO PRINT-LINE .
+           WRITE PRINT-LINE .
+           MOVE SPACES TO PRINT-LINE .
+           STRING "EMP-NO   INITS SURNAME           SALARY"
+               "      ADDRESS" DELIMITED BY SIZE INTO PRINT-LINE .
+           WRITE PRINT-LINE .
+           MOVE 0 TO WS-LINE-COUNT .
+       WRITE-DETAIL-LINE .
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM WRITE-HEADING
+           END-IF .
+           MOVE SORT-EMPLOYEE-SALARY TO WS-SALARY-ED .
+           MOVE SPACES TO PRINT-LINE .
+           STRING SORT-EMPLOYEE-NO " " SORT-EMPLOYEE-INITS " "
+               SORT-EMPLOYEE-SURNAME " " WS-SALARY-ED " "
+               SORT-EMPLOYEE-ADDRESS
+               DELIMITED BY SIZE INTO PRINT-LINE .
+           WRITE PRINT-LINE .
+           ADD 1 TO WS-LINE-COUNT .
+       WRITE-DEPT-TOTAL .
+           MOVE WS-DEPT-SUBTOTAL TO WS-SALARY-ED .
+           MOVE SPACES TO PRINT-LINE .
+           STRING "     DEPARTMENT " WS-PREV-DEPT
+               " SALARY SUBTOTAL " WS-SALARY-ED
+               DELIMITED BY SIZE INTO PRINT-LINE .
+           WRITE PRINT-LINE .
+           MOVE SPACES TO PRINT-LINE .
+           WRITE PRINT-LINE .
+           ADD 2 TO WS-LINE-COUNT .
+           MOVE 0 TO WS-DEPT-SUBTOTAL .
+       WRITE-GRAND-TOTAL .
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED .
+           MOVE SPACES TO PRINT-LINE .
+           STRING "GRAND TOTAL SALARY " WS-GRAND-TOTAL-ED
+               DELIMITED BY SIZE INTO PRINT-LINE .
+           WRITE PRINT-LINE .

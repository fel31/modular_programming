@@ -1,73 +1,254 @@
-       environment division .
-       file-control .
-           SELECT EMPLOYEE-FILE 
-               ASSIGN "\COBOLClass_Eclipse\DataFiles\EMPLOYEE12.DAT"
-               ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY EMPLOYEE-NO
-               file status ws-status .
-       data division .
-       FD  EMPLOYEE-FILE .
-       01  EMPLOYEE-REC .
-           03  EMPLOYEE-NO      PIC X(8) .
-           03  EMPLOYEE-INITS   PIC X(4) .
-           03  EMPLOYEE-SURNAME PIC X(16) .
-           03  EMPLOYEE-SALARY  PIC 9(6)V99 .
-           03  EMPLOYEE-ADDRESS PIC X(40) .
-           03  EMPLOYEE-DEPT    PIC X(10) .
-
-       working-storage section .
-
-       01  ws-status            pic xx .
-
-       linkage section .
-       01  ls-EMPLOYEE-REC .
-           03  ls-EMPLOYEE-NO      PIC X(8) .
-           03  ls-EMPLOYEE-INITS   PIC X(4) .
-           03  ls-EMPLOYEE-SURNAME PIC X(16) .
-           03  ls-EMPLOYEE-SALARY  PIC 9(6)V99 .
-           03  ls-EMPLOYEE-ADDRESS PIC X(40) .
-           03  ls-EMPLOYEE-DEPT    PIC X(10) .
-       01  ls-action            pic x .
-       01  ls-status            pic xx .
-
-       procedure division using ls-employee-rec
-                                ls-action
-                                ls-status .
-       init-para .
-           open i-o employee-file .
-           if ws-status unequal zero
-               move ws-status to ls-status
-               move all "!" to ls-employee-rec
-               exit program
-           end-if
-           evaluate ls-action
-             when "R"
-               perform read-file
-             when "A"
-               perform add-record
-             when "C"
-               perform change-record
-             when "D"
-               perform delete-record
-           end-evaluate
-           move ws-status to ls-status .
-           close employee-file .
-           exit program .
-       read-file .
-           move ls-employee-no to employee-no .
-           read employee-file .
-           move employee-rec to ls-employee-rec .
-       add-record .
-           move ls-employee-rec to employee-rec .
-           write employee-rec .
-       change-record .
-           IF ls-EMPloyee-SALARY UNEQUAL ZERO
-               MOVE ls-EMPloyee-SALARY TO EMPLOYEE-SALARY .
-           IF ls-EMPloyee-ADDRESS UNEQUAL SPACES
-               MOVE ls-EMPloyee-ADDRESS TO EMPLOYEE-ADDRESS .
-           IF ls-EMPloyee-DEPT UNEQUAL SPACES
-               MOVE ls-EMPloyee-DEPT TO EMPLOYEE-DEPT .
-           rewrite employee-rec .
-       delete-record .
-           delete employee-file .
+       environment division .
+       file-control .
+           SELECT EMPLOYEE-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\EMPLOYEE12.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY EMPLOYEE-NO
+               file status ws-status .
+           SELECT AUDIT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\AUDIT12.DAT"
+               file status ws-audit-status .
+           SELECT DEPARTMENT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\DEPART12.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY DEPT-CODE
+               file status ws-dept-status .
+           SELECT SALARY-HISTORY-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\SALHIST12.DAT"
+               file status ws-salhist-status .
+       data division .
+       FD  EMPLOYEE-FILE .
+       01  EMPLOYEE-REC .
+           03  EMPLOYEE-NO      PIC X(8) .
+           03  EMPLOYEE-INITS   PIC X(4) .
+           03  EMPLOYEE-SURNAME PIC X(16) .
+           03  EMPLOYEE-SALARY  PIC 9(6)V99 .
+           03  EMPLOYEE-ADDRESS PIC X(40) .
+           03  EMPLOYEE-DEPT    PIC X(10) .
+
+      * AUDIT-FILE carries a before-and-after image of every add,
+      * change or delete applied against EMPLOYEE-FILE so payroll
+      * and audit can reconstruct who changed what, and from what.
+       FD  AUDIT-FILE .
+       01  AUDIT-REC .
+           03  AUDIT-ACTION          PIC X(01) .
+           03  AUDIT-EMPLOYEE-NO     PIC X(8) .
+           03  AUDIT-DATE            PIC 9(8) .
+           03  AUDIT-TIME            PIC 9(8) .
+           03  AUDIT-BEFORE-IMAGE .
+               05  AUDIT-BEFORE-INITS    PIC X(4) .
+               05  AUDIT-BEFORE-SURNAME  PIC X(16) .
+               05  AUDIT-BEFORE-SALARY   PIC 9(6)V99 .
+               05  AUDIT-BEFORE-ADDRESS  PIC X(40) .
+               05  AUDIT-BEFORE-DEPT     PIC X(10) .
+           03  AUDIT-AFTER-IMAGE .
+               05  AUDIT-AFTER-INITS     PIC X(4) .
+               05  AUDIT-AFTER-SURNAME   PIC X(16) .
+               05  AUDIT-AFTER-SALARY    PIC 9(6)V99 .
+               05  AUDIT-AFTER-ADDRESS   PIC X(40) .
+               05  AUDIT-AFTER-DEPT      PIC X(10) .
+
+      * DEPARTMENT-FILE is the authority on which EMP-DEPT codes are
+      * valid .  ADD-RECORD and CHANGE-RECORD look a department code
+      * up here before it is allowed onto EMPLOYEE-FILE .
+       FD  DEPARTMENT-FILE .
+       01  DEPARTMENT-REC .
+           03  DEPT-CODE              PIC X(10) .
+           03  DEPT-NAME              PIC X(20) .
+           03  DEPT-MANAGER-EMP-NO    PIC X(8) .
+           03  DEPT-COST-CENTER       PIC X(6) .
+
+      * SALARY-HISTORY-FILE keeps an additional row for every salary
+      * change applied, instead of CHANGE-RECORD's REWRITE simply
+      * overwriting EMPLOYEE-SALARY with no trace of the prior value .
+       FD  SALARY-HISTORY-FILE .
+       01  SALARY-HISTORY-REC .
+           03  SALHIST-EMPLOYEE-NO      PIC X(8) .
+           03  SALHIST-OLD-SALARY       PIC 9(6)V99 .
+           03  SALHIST-NEW-SALARY       PIC 9(6)V99 .
+           03  SALHIST-EFFECTIVE-DATE   PIC 9(8) .
+
+       working-storage section .
+
+       01  ws-status            pic xx .
+       01  ws-audit-status      pic xx .
+       01  ws-dept-status       pic xx .
+       01  ws-salhist-status    pic xx .
+       01  ws-dept-ok-flag      pic 9 value 0 .
+       88  dept-ok              value 1 .
+       01  ws-prior-salary      pic 9(6)V99 .
+
+       linkage section .
+       01  ls-EMPLOYEE-REC .
+           03  ls-EMPLOYEE-NO      PIC X(8) .
+           03  ls-EMPLOYEE-INITS   PIC X(4) .
+           03  ls-EMPLOYEE-SURNAME PIC X(16) .
+           03  ls-EMPLOYEE-SALARY  PIC 9(6)V99 .
+           03  ls-EMPLOYEE-ADDRESS PIC X(40) .
+           03  ls-EMPLOYEE-DEPT    PIC X(10) .
+       01  ls-action            pic x .
+       01  ls-status            pic xx .
+
+       procedure division using ls-employee-rec
+                                ls-action
+                                ls-status .
+      * AUDIT-FILE, DEPARTMENT-FILE and SALARY-HISTORY-FILE are only
+      * needed for an actual add/change/delete -- a plain "R" lookup
+      * (the common case for a 60,000-record batch or an interactive
+      * inquiry that never results in a correction) opens and closes
+      * nothing but EMPLOYEE-FILE .
+       init-para .
+           open i-o employee-file .
+           if ws-status NOT EQUAL TO zero
+               move ws-status to ls-status
+               move all "!" to ls-employee-rec
+               exit program
+           end-if
+           if ls-action equal "A" or ls-action equal "C"
+                                   or ls-action equal "D"
+               perform open-maintenance-files
+           end-if
+           evaluate ls-action
+             when "R"
+               perform read-file
+             when "A"
+               perform add-record
+             when "C"
+               perform change-record
+             when "D"
+               perform delete-record
+           end-evaluate
+           move ws-status to ls-status .
+           close employee-file .
+           if ls-action equal "A" or ls-action equal "C"
+                                   or ls-action equal "D"
+               close audit-file
+               close department-file
+               close salary-history-file
+           end-if .
+           exit program .
+       open-maintenance-files .
+           open extend audit-file .
+           if ws-audit-status NOT EQUAL TO zero
+               close employee-file
+               move ws-audit-status to ls-status
+               move all "!" to ls-employee-rec
+               exit program
+           end-if
+           open input department-file .
+           if ws-dept-status NOT EQUAL TO zero
+               close employee-file
+               close audit-file
+               move ws-dept-status to ls-status
+               move all "!" to ls-employee-rec
+               exit program
+           end-if
+           open extend salary-history-file .
+           if ws-salhist-status NOT EQUAL TO zero
+               close employee-file
+               close audit-file
+               close department-file
+               move ws-salhist-status to ls-status
+               move all "!" to ls-employee-rec
+               exit program
+           end-if .
+       read-file .
+           move ls-employee-no to employee-no .
+           read employee-file .
+           move employee-rec to ls-employee-rec .
+       check-department .
+           move 0 to ws-dept-ok-flag .
+           move ls-employee-dept to dept-code .
+           read department-file .
+           if ws-dept-status equal "00"
+               move 1 to ws-dept-ok-flag .
+       add-record .
+           perform check-department .
+           if dept-ok
+               move ls-employee-rec to employee-rec
+               write employee-rec
+               if ws-status equal "00"
+                   move "A" to audit-action
+                   move employee-no to audit-employee-no
+                   accept audit-date from date yyyymmdd
+                   accept audit-time from time
+                   move spaces to audit-before-inits
+                                  audit-before-surname
+                                  audit-before-address
+                                  audit-before-dept
+                   move zero to audit-before-salary
+                   move employee-inits to audit-after-inits
+                   move employee-surname to audit-after-surname
+                   move employee-salary to audit-after-salary
+                   move employee-address to audit-after-address
+                   move employee-dept to audit-after-dept
+                   write audit-rec
+               end-if
+           else
+               move "90" to ws-status
+           end-if .
+       change-record .
+           move "C" to audit-action .
+           move employee-no to audit-employee-no .
+           move employee-inits to audit-before-inits .
+           move employee-surname to audit-before-surname .
+           move employee-salary to audit-before-salary .
+           move employee-address to audit-before-address .
+           move employee-dept to audit-before-dept .
+           move employee-salary to ws-prior-salary .
+           move 1 to ws-dept-ok-flag .
+           if ls-employee-dept NOT EQUAL TO SPACES
+               perform check-department .
+           if dept-ok
+               IF ls-EMPloyee-SALARY NOT EQUAL TO ZERO
+                   MOVE ls-EMPloyee-SALARY TO EMPLOYEE-SALARY
+               END-IF
+               IF ls-EMPloyee-ADDRESS NOT EQUAL TO SPACES
+                   MOVE ls-EMPloyee-ADDRESS TO EMPLOYEE-ADDRESS
+               END-IF
+               IF ls-EMPloyee-DEPT NOT EQUAL TO SPACES
+                   MOVE ls-EMPloyee-DEPT TO EMPLOYEE-DEPT
+               END-IF
+               rewrite employee-rec
+               if ws-status equal "00"
+                   accept audit-date from date yyyymmdd
+                   accept audit-time from time
+                   move employee-inits to audit-after-inits
+                   move employee-surname to audit-after-surname
+                   move employee-salary to audit-after-salary
+                   move employee-address to audit-after-address
+                   move employee-dept to audit-after-dept
+                   write audit-rec
+                   IF ls-EMPloyee-SALARY NOT EQUAL TO ZERO
+                     AND ls-EMPloyee-SALARY NOT EQUAL TO ws-prior-salary
+                       MOVE employee-no TO SALHIST-EMPLOYEE-NO
+                       MOVE ws-prior-salary TO SALHIST-OLD-SALARY
+                       MOVE employee-salary TO SALHIST-NEW-SALARY
+                       MOVE audit-date TO SALHIST-EFFECTIVE-DATE
+                       WRITE SALARY-HISTORY-REC
+                   END-IF
+               end-if
+           else
+               move "90" to ws-status
+           end-if .
+       delete-record .
+           move "D" to audit-action .
+           move employee-no to audit-employee-no .
+           move employee-inits to audit-before-inits .
+           move employee-surname to audit-before-surname .
+           move employee-salary to audit-before-salary .
+           move employee-address to audit-before-address .
+           move employee-dept to audit-before-dept .
+           delete employee-file .
+           if ws-status equal "00"
+               accept audit-date from date yyyymmdd
+               accept audit-time from time
+               move spaces to audit-after-inits
+                              audit-after-surname
+                              audit-after-address
+                              audit-after-dept
+               move zero to audit-after-salary
+               write audit-rec
+           end-if .

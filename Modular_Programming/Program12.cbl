@@ -1,146 +1,627 @@
-       ENVIRONMENT DIVISION .
-       INPUT-OUTPUT SECTION .
-       FILE-CONTROL .
-           SELECT CHANGES-FILE  
-               ASSIGN "\COBOLClass_Eclipse\DataFiles\changes12.dat".
-       DATA DIVISION .
-       FILE SECTION .
-       FD  CHANGES-FILE .
-       01  CHANGES-REC .
-           03  CHANGE-TYPE      PIC X .
-           88  ADD-A-RECORD     VALUE "A" .
-           88  CHANGE-A-RECORD  VALUE "C" .
-           88  DELETE-A-RECORD  VALUE "D" .
-           03  EMP-NO           PIC X(8) .
-           03  EMP-INITS        PIC X(4) .
-           03  EMP-SURNAME      PIC X(16) .
-           03  EMP-SALARY       PIC 9(6)V99 .
-           03  EMP-ADDRESS      PIC X(40) .
-           03  EMP-DEPT         PIC X(10) .
-       WORKING-STORAGE SECTION .
-       01  WS-EOF               PIC 9 VALUE 0 .
-       88  NO-MORE-CHANGES      VALUE 1 .
-       01  WS-NO-RECORD-FOUND-FLAG
-                                PIC 9 .
-       88  RECORD-FOUND         VALUE 0 .
-       01  ws-eMPLOYEE-REC .
-           03  EMPLOYEE-NO      PIC X(8) .
-           03  EMPLOYEE-INITS   PIC X(4) .
-           03  EMPLOYEE-SURNAME PIC X(16) .
-           03  EMPLOYEE-SALARY  PIC 9(6)V99 .
-           03  EMPLOYEE-ADDRESS PIC X(40) .
-           03  EMPLOYEE-DEPT    PIC X(10) .
-       01  ws-action            pic x .
-       01  ws-status            pic xx .
-       PROCEDURE DIVISION .
-       PROG .
-       INIT-PARA .
-           DISPLAY "INDEXED FILE PROGRAM (MODULAR) STARTING" .
-           OPEN INPUT CHANGES-FILE .
-           READ CHANGES-FILE
-             AT END MOVE 1 TO WS-EOF .
-       BOD-PARA .
-           PERFORM PROCESS-CHANGES-REC UNTIL NO-MORE-CHANGES .
-       END-PARA .
-           DISPLAY "PROGRAM CONCLUDES" .
-           CLOSE CHANGES-FILE .
-           STOP RUN .
-       PROCESS-CHANGES-REC .
-           PERFORM REC-STA .
-           PERFORM REC-BOD .
-           PERFORM REC-FIN .
-       REC-STA .
-           MOVE 0 TO WS-NO-RECORD-FOUND-FLAG .
-           MOVE EMP-NO TO EMPLOYEE-NO .
-           move "R" to ws-action .
-           call "program12a"
-                 using ws-employee-rec
-                       ws-action
-                       ws-status .
-           if ws-status = "23"
-               MOVE 1 TO WS-NO-RECORd-FOUND-FLAG
-           else
-               if ws-status unequal zero
-                 display "Error on employee file " ws-status
-                 stop run .
-       REC-BOD .
-           IF RECORD-FOUND
-               PERFORM REC-FOUND
-           ELSE
-               PERFORM REC-NOT-FOUND .
-       REC-FIN .
-           READ CHANGES-FILE
-             AT END MOVE 1 TO WS-EOF .
-       REC-FOUND .
-           EVALUATE TRUE
-             WHEN ADD-A-RECORD
-               PERFORM INVALID-ADD
-             WHEN CHANGE-A-RECORD
-               PERFORM VALID-CHANGE
-             WHEN DELETE-A-RECORD
-               PERFORM VALID-DELETE
-             WHEN OTHER
-               DISPLAY "INVALID TYPE " CHANGE-TYPE
-               STOP RUN
-           END-EVALUATE .
-       REC-NOT-FOUND .
-           EVALUATE TRUE
-             WHEN ADD-A-RECORD
-               PERFORM VALID-ADD
-             WHEN CHANGE-A-RECORD
-               PERFORM INVALID-CHANGE
-             WHEN DELETE-A-RECORD
-               PERFORM INVALID-DELETE
-             WHEN OTHER
-               DISPLAY "INVALID TYPE " CHANGE-TYPE
-               STOP RUN
-           END-EVALUATE .
-       INVALID-ADD .
-           DISPLAY "CANNOT ADD EXISTING RECORD " EMP-NO .
-           DISPLAY CHANGES-REC .
-       VALID-CHANGE .
-           IF EMP-SALARY UNEQUAL ZERO
-               MOVE EMP-SALARY TO EMPLOYEE-SALARY .
-           IF EMP-ADDRESS UNEQUAL SPACES
-               MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS .
-           IF EMP-DEPT UNEQUAL SPACES
-               MOVE EMP-DEPT TO EMPLOYEE-DEPT .
-           move "C" to ws-action .
-           call "program12a"
-                 using ws-employee-rec
-                       ws-action
-                       ws-status .
-           if ws-status unequal zero
-              display "Error on employee file " ws-status
-             stop run .
-       VALID-DELETE .
-           move "D" to ws-action .
-           call "program12a"
-                 using ws-employee-rec
-                       ws-action
-                       ws-status .
-           if ws-status unequal zero
-              display "Error on employee file " ws-status
-             stop run .
-       VALID-ADD .
-           MOVE EMP-INITS TO EMPLOYEE-INITS .
-           MOVE EMP-SURNAME TO EMPLOYEE-SURNAME .
-           MOVE EMP-SALARY TO EMPLOYEE-SALARY .
-           MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS .
-           MOVE EMP-DEPT TO EMPLOYEE-DEPT .
-           move "A" to ws-action .
-           call "program12a"
-                 using ws-employee-rec
-                       ws-action
-                       ws-status .
-           if ws-status unequal zero
-              display "Error on employee file " ws-status
-             stop run .
-       INVALID-CHANGE .
-           DISPLAY "CANNOT AMEND NON-EXISTENT RECORD "
-               EMP-NO .
-           DISPLAY CHANGES-REC .
-       INVALID-DELETE .
-           DISPLAY "CANNOT DELETE NON-EXISTENT RECORD "
-               EMP-NO .
-           DISPLAY CHANGES-REC .
+       ENVIRONMENT DIVISION .
+       INPUT-OUTPUT SECTION .
+       FILE-CONTROL .
+           SELECT CHANGES-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\changes12.dat".
+           SELECT EMPLOYEE-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\EMPLOYEE12.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY SCAN-EMPLOYEE-NO
+               FILE STATUS WS-SCAN-STATUS .
+           SELECT REPORT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\CTLRPT12.DAT"
+               FILE STATUS WS-REPORT-STATUS .
+           SELECT CHECKPOINT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\CHECKPT12.DAT"
+               FILE STATUS WS-CKPT-STATUS .
+           SELECT DEPARTMENT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\DEPART12.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY DEPT-CODE
+               FILE STATUS WS-DEPT-STATUS .
+           SELECT PAYROLL-EXTRACT-FILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\PAYEXT12.DAT"
+               FILE STATUS WS-PAYEXT-STATUS .
+       DATA DIVISION .
+       FILE SECTION .
+       FD  CHANGES-FILE .
+       01  CHANGES-REC .
+           03  CHANGE-TYPE      PIC X .
+           88  ADD-A-RECORD     VALUE "A" .
+           88  CHANGE-A-RECORD  VALUE "C" .
+           88  DELETE-A-RECORD  VALUE "D" .
+           03  EMP-NO           PIC X(8) .
+           03  EMP-INITS        PIC X(4) .
+           03  EMP-SURNAME      PIC X(16) .
+           03  EMP-SALARY       PIC 9(6)V99 .
+           03  EMP-ADDRESS      PIC X(40) .
+           03  EMP-DEPT         PIC X(10) .
+
+      * EMPLOYEE-FILE is opened here, read-only and sequentially, purely
+      * to total EMPLOYEE-SALARY for the before/after control report --
+      * all maintenance against it still goes through PROGRAM12A.
+       FD  EMPLOYEE-FILE .
+       01  SCAN-EMPLOYEE-REC .
+           03  SCAN-EMPLOYEE-NO       PIC X(8) .
+           03  SCAN-EMPLOYEE-INITS    PIC X(4) .
+           03  SCAN-EMPLOYEE-SURNAME  PIC X(16) .
+           03  SCAN-EMPLOYEE-SALARY   PIC 9(6)V99 .
+           03  SCAN-EMPLOYEE-ADDRESS  PIC X(40) .
+           03  SCAN-EMPLOYEE-DEPT     PIC X(10) .
+
+       FD  REPORT-FILE .
+       01  REPORT-LINE          PIC X(80) .
+
+      * CHECKPOINT-FILE carries the EMP-NO of the last CHANGES-FILE
+      * transaction successfully applied, so a rerun after an abend can
+      * skip transactions already applied instead of reprocessing them.
+      * it also carries a snapshot of every control-report counter as
+      * of that transaction, so a restarted run's final control report
+      * covers the whole logical batch (pre- and post-abend) instead of
+      * only the transactions this invocation actually saw .
+       FD  CHECKPOINT-FILE .
+       01  CHECKPOINT-REC .
+           03  CKPT-LAST-EMP-NO           PIC X(8) .
+           03  CKPT-ADD-COUNT             PIC 9(7) .
+           03  CKPT-CHANGE-COUNT          PIC 9(7) .
+           03  CKPT-DELETE-COUNT          PIC 9(7) .
+           03  CKPT-INVALID-ADD-COUNT     PIC 9(7) .
+           03  CKPT-INVALID-CHANGE-COUNT  PIC 9(7) .
+           03  CKPT-INVALID-DELETE-COUNT  PIC 9(7) .
+           03  CKPT-REJECT-EDIT-COUNT     PIC 9(7) .
+           03  CKPT-REJECT-DEPT-COUNT     PIC 9(7) .
+           03  CKPT-SEQ-ERROR-COUNT       PIC 9(7) .
+           03  CKPT-SKIP-COUNT            PIC 9(7) .
+
+      * DEPARTMENT-FILE is consulted here, read-only, as a cheap up
+      * front check that EMP-DEPT is a real department code before a
+      * transaction is even offered to PROGRAM12A -- PROGRAM12A still
+      * does the authoritative lookup itself, since it is also reached
+      * directly by the interactive front end .
+       FD  DEPARTMENT-FILE .
+       01  DEPARTMENT-REC .
+           03  DEPT-CODE              PIC X(10) .
+           03  DEPT-NAME              PIC X(20) .
+           03  DEPT-MANAGER-EMP-NO    PIC X(8) .
+           03  DEPT-COST-CENTER       PIC X(6) .
+
+      * PAYROLL-EXTRACT-FILE is the downstream feed written as this
+      * run's maintenance finishes -- one row per employee actually
+      * touched in this run (added, changed or deleted), flagged N/C/T,
+      * so payroll does not have to diff the whole master file .
+       FD  PAYROLL-EXTRACT-FILE .
+       01  PAYEXT-REC .
+           03  PAYEXT-EMPLOYEE-NO      PIC X(8) .
+           03  PAYEXT-SURNAME          PIC X(16) .
+           03  PAYEXT-SALARY           PIC 9(6)V99 .
+           03  PAYEXT-DEPT             PIC X(10) .
+           03  PAYEXT-ACTION-FLAG      PIC X(1) .
+           88  PAYEXT-NEW              VALUE "N" .
+           88  PAYEXT-CHANGED          VALUE "C" .
+           88  PAYEXT-TERMINATED       VALUE "T" .
+
+       WORKING-STORAGE SECTION .
+       01  WS-EOF               PIC 9 VALUE 0 .
+       88  NO-MORE-CHANGES      VALUE 1 .
+       01  WS-NO-RECORD-FOUND-FLAG
+                                PIC 9 .
+       88  RECORD-FOUND         VALUE 0 .
+       01  ws-eMPLOYEE-REC .
+           03  EMPLOYEE-NO      PIC X(8) .
+           03  EMPLOYEE-INITS   PIC X(4) .
+           03  EMPLOYEE-SURNAME PIC X(16) .
+           03  EMPLOYEE-SALARY  PIC 9(6)V99 .
+           03  EMPLOYEE-ADDRESS PIC X(40) .
+           03  EMPLOYEE-DEPT    PIC X(10) .
+       01  ws-action            pic x .
+       01  ws-status            pic xx .
+
+      * control-report counters and working totals .
+       01  WS-SCAN-STATUS       PIC XX .
+       01  WS-SCAN-EOF          PIC 9 VALUE 0 .
+       88  NO-MORE-SCAN-RECS    VALUE 1 .
+       01  WS-ADD-COUNT             PIC 9(7) VALUE 0 .
+       01  WS-CHANGE-COUNT          PIC 9(7) VALUE 0 .
+       01  WS-DELETE-COUNT          PIC 9(7) VALUE 0 .
+       01  WS-INVALID-ADD-COUNT     PIC 9(7) VALUE 0 .
+       01  WS-INVALID-CHANGE-COUNT  PIC 9(7) VALUE 0 .
+       01  WS-INVALID-DELETE-COUNT  PIC 9(7) VALUE 0 .
+       01  WS-TOTAL-SALARY-BEFORE   PIC 9(9)V99 VALUE 0 .
+       01  WS-TOTAL-SALARY-AFTER    PIC 9(9)V99 VALUE 0 .
+       01  WS-REPORT-COUNT-ED       PIC Z,ZZZ,ZZ9 .
+       01  WS-REPORT-SALARY-ED      PIC Z,ZZZ,ZZZ,ZZ9.99 .
+
+      * field-edit working storage .
+       01  WS-MAX-SALARY            PIC 9(6)V99 VALUE 250000.00 .
+       01  WS-EDIT-FAILED-FLAG      PIC 9 VALUE 0 .
+       88  EDIT-FAILED              VALUE 1 .
+       01  WS-REJECT-EDIT-COUNT     PIC 9(7) VALUE 0 .
+       01  WS-REJECT-DEPT-COUNT     PIC 9(7) VALUE 0 .
+
+      * output file status fields .
+       01  WS-REPORT-STATUS         PIC XX .
+       01  WS-PAYEXT-STATUS         PIC XX .
+
+      * checkpoint/restart working storage .
+       01  WS-DEPT-STATUS           PIC XX .
+       01  WS-CKPT-STATUS           PIC XX .
+       01  WS-RESTART-EMP-NO        PIC X(8) VALUE SPACES .
+       01  WS-SKIP-RESTART-FLAG     PIC 9 VALUE 0 .
+       88  SKIP-RESTART             VALUE 1 .
+       01  WS-CKPT-COUNTER          PIC 9(7) VALUE 0 .
+       01  WS-CKPT-INTERVAL         PIC 9(7) VALUE 1 .
+       01  WS-CKPT-QUOTIENT         PIC 9(7) .
+       01  WS-CKPT-REMAINDER        PIC 9(7) .
+       01  WS-SKIP-COUNT            PIC 9(7) VALUE 0 .
+
+      * sequence-check working storage .
+       01  WS-PREV-EMP-NO           PIC X(8) VALUE SPACES .
+       01  WS-SEQ-ERROR-FLAG        PIC 9 VALUE 0 .
+       88  SEQ-ERROR                VALUE 1 .
+       01  WS-SEQ-ERROR-COUNT       PIC 9(7) VALUE 0 .
+
+       PROCEDURE DIVISION .
+       PROG .
+       INIT-PARA .
+           DISPLAY "INDEXED FILE PROGRAM (MODULAR) STARTING" .
+           PERFORM READ-CHECKPOINT .
+           OPEN INPUT CHANGES-FILE .
+           OPEN INPUT DEPARTMENT-FILE .
+           IF WS-DEPT-STATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING DEPARTMENT FILE " WS-DEPT-STATUS
+               STOP RUN
+           END-IF .
+           OPEN OUTPUT PAYROLL-EXTRACT-FILE .
+           IF WS-PAYEXT-STATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING PAYROLL EXTRACT FILE "
+                   WS-PAYEXT-STATUS
+               STOP RUN
+           END-IF .
+           READ CHANGES-FILE
+             AT END MOVE 1 TO WS-EOF .
+           PERFORM SCAN-EMPLOYEE-FILE-BEFORE .
+       BOD-PARA .
+           PERFORM PROCESS-CHANGES-REC UNTIL NO-MORE-CHANGES .
+       END-PARA .
+           PERFORM SCAN-EMPLOYEE-FILE-AFTER .
+           PERFORM WRITE-CONTROL-REPORT .
+           PERFORM CLEAR-CHECKPOINT .
+           CLOSE PAYROLL-EXTRACT-FILE .
+           DISPLAY "PROGRAM CONCLUDES" .
+           CLOSE CHANGES-FILE .
+           CLOSE DEPARTMENT-FILE .
+           STOP RUN .
+       PROCESS-CHANGES-REC .
+           PERFORM REC-STA .
+           PERFORM REC-BOD .
+           PERFORM REC-FIN .
+       REC-STA .
+           MOVE 0 TO WS-NO-RECORD-FOUND-FLAG .
+           MOVE 0 TO WS-SKIP-RESTART-FLAG .
+           IF WS-RESTART-EMP-NO NOT EQUAL TO SPACES
+               AND EMP-NO NOT GREATER THAN WS-RESTART-EMP-NO
+               MOVE 1 TO WS-SKIP-RESTART-FLAG
+               ADD 1 TO WS-SKIP-COUNT
+           END-IF .
+
+      * CHECK-SEQUENCE runs for every record, including ones this run
+      * is about to skip as already applied, so a genuine duplicate
+      * sitting at or before the restart boundary is still flagged for
+      * operator review instead of being silently dropped along with
+      * the legitimate already-applied transaction at that key .
+           PERFORM CHECK-SEQUENCE .
+           IF NOT SKIP-RESTART AND NOT SEQ-ERROR
+               MOVE EMP-NO TO EMPLOYEE-NO
+               move "R" to ws-action
+               call "program12a"
+                     using ws-employee-rec
+                           ws-action
+                           ws-status
+               if ws-status = "23"
+                   MOVE 1 TO WS-NO-RECORd-FOUND-FLAG
+               else
+                   if ws-status NOT EQUAL TO zero
+                     display "Error on employee file " ws-status
+                     stop run
+               end-if
+               PERFORM EDIT-CHANGES-REC
+           END-IF .
+       REC-BOD .
+           IF SKIP-RESTART OR SEQ-ERROR
+               CONTINUE
+           ELSE
+               IF RECORD-FOUND
+                   PERFORM REC-FOUND
+               ELSE
+                   PERFORM REC-NOT-FOUND
+               END-IF
+           END-IF .
+       REC-FIN .
+           IF NOT SKIP-RESTART
+               PERFORM CHECKPOINT-PARA
+           END-IF .
+           READ CHANGES-FILE
+             AT END MOVE 1 TO WS-EOF .
+       REC-FOUND .
+           EVALUATE TRUE
+             WHEN ADD-A-RECORD
+               PERFORM INVALID-ADD
+             WHEN CHANGE-A-RECORD
+               IF EDIT-FAILED
+                   PERFORM REJECTED-EDIT
+               ELSE
+                   PERFORM VALID-CHANGE
+               END-IF
+             WHEN DELETE-A-RECORD
+               PERFORM VALID-DELETE
+             WHEN OTHER
+               DISPLAY "INVALID TYPE " CHANGE-TYPE
+               STOP RUN
+           END-EVALUATE .
+       REC-NOT-FOUND .
+           EVALUATE TRUE
+             WHEN ADD-A-RECORD
+               IF EDIT-FAILED
+                   PERFORM REJECTED-EDIT
+               ELSE
+                   PERFORM VALID-ADD
+               END-IF
+             WHEN CHANGE-A-RECORD
+               PERFORM INVALID-CHANGE
+             WHEN DELETE-A-RECORD
+               PERFORM INVALID-DELETE
+             WHEN OTHER
+               DISPLAY "INVALID TYPE " CHANGE-TYPE
+               STOP RUN
+           END-EVALUATE .
+       INVALID-ADD .
+           ADD 1 TO WS-INVALID-ADD-COUNT .
+           DISPLAY "CANNOT ADD EXISTING RECORD " EMP-NO .
+           DISPLAY CHANGES-REC .
+       VALID-CHANGE .
+           IF EMP-SALARY NOT EQUAL TO ZERO
+               MOVE EMP-SALARY TO EMPLOYEE-SALARY .
+           IF EMP-ADDRESS NOT EQUAL TO SPACES
+               MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS .
+           IF EMP-DEPT NOT EQUAL TO SPACES
+               MOVE EMP-DEPT TO EMPLOYEE-DEPT .
+           move "C" to ws-action .
+           call "program12a"
+                 using ws-employee-rec
+                       ws-action
+                       ws-status .
+           EVALUATE WS-STATUS
+             WHEN "00"
+               ADD 1 TO WS-CHANGE-COUNT
+               PERFORM WRITE-PAYROLL-EXTRACT-CHANGED
+             WHEN "90"
+               PERFORM REJECTED-DEPARTMENT
+             WHEN OTHER
+               display "Error on employee file " ws-status
+               stop run
+           END-EVALUATE .
+       VALID-DELETE .
+           move "D" to ws-action .
+           call "program12a"
+                 using ws-employee-rec
+                       ws-action
+                       ws-status .
+           if ws-status NOT EQUAL TO zero
+              display "Error on employee file " ws-status
+             stop run .
+           ADD 1 TO WS-DELETE-COUNT .
+           PERFORM WRITE-PAYROLL-EXTRACT-TERMINATED .
+       VALID-ADD .
+           MOVE EMP-INITS TO EMPLOYEE-INITS .
+           MOVE EMP-SURNAME TO EMPLOYEE-SURNAME .
+           MOVE EMP-SALARY TO EMPLOYEE-SALARY .
+           MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS .
+           MOVE EMP-DEPT TO EMPLOYEE-DEPT .
+           move "A" to ws-action .
+           call "program12a"
+                 using ws-employee-rec
+                       ws-action
+                       ws-status .
+           EVALUATE WS-STATUS
+             WHEN "00"
+               ADD 1 TO WS-ADD-COUNT
+               PERFORM WRITE-PAYROLL-EXTRACT-NEW
+             WHEN "90"
+               PERFORM REJECTED-DEPARTMENT
+             WHEN OTHER
+               display "Error on employee file " ws-status
+               stop run
+           END-EVALUATE .
+       INVALID-CHANGE .
+           ADD 1 TO WS-INVALID-CHANGE-COUNT .
+           DISPLAY "CANNOT AMEND NON-EXISTENT RECORD "
+               EMP-NO .
+           DISPLAY CHANGES-REC .
+       INVALID-DELETE .
+           ADD 1 TO WS-INVALID-DELETE-COUNT .
+           DISPLAY "CANNOT DELETE NON-EXISTENT RECORD "
+               EMP-NO .
+           DISPLAY CHANGES-REC .
+
+      * field-edit paragraphs .  these checks run before any
+      * ADD-A-RECORD / CHANGE-A-RECORD transaction is allowed to call
+      * PROGRAM12A, so a bad transaction never touches EMPLOYEE-FILE .
+       EDIT-CHANGES-REC .
+           MOVE 0 TO WS-EDIT-FAILED-FLAG .
+           EVALUATE TRUE
+             WHEN ADD-A-RECORD
+               IF EMP-SALARY EQUAL ZERO
+                  OR EMP-SALARY GREATER THAN WS-MAX-SALARY
+                   MOVE 1 TO WS-EDIT-FAILED-FLAG
+               END-IF
+               IF EMP-DEPT EQUAL SPACES
+                   MOVE 1 TO WS-EDIT-FAILED-FLAG
+               ELSE
+                   PERFORM CHECK-DEPARTMENT-EDIT
+               END-IF
+             WHEN CHANGE-A-RECORD
+               IF EMP-SALARY NOT EQUAL TO ZERO
+                   AND EMP-SALARY GREATER THAN WS-MAX-SALARY
+                   MOVE 1 TO WS-EDIT-FAILED-FLAG
+               END-IF
+               IF EMP-DEPT NOT EQUAL TO SPACES
+                   PERFORM CHECK-DEPARTMENT-EDIT
+               END-IF
+           END-EVALUATE .
+       CHECK-DEPARTMENT-EDIT .
+           MOVE EMP-DEPT TO DEPT-CODE .
+           READ DEPARTMENT-FILE .
+           IF WS-DEPT-STATUS NOT EQUAL TO "00"
+               MOVE 1 TO WS-EDIT-FAILED-FLAG
+           END-IF .
+       REJECTED-EDIT .
+           ADD 1 TO WS-REJECT-EDIT-COUNT .
+           DISPLAY "REJECTED - FAILED FIELD EDIT " EMP-NO .
+           DISPLAY CHANGES-REC .
+
+      * PROGRAM12A remains the authority on EMP-DEPT even though
+      * EDIT-CHANGES-REC already checked it once -- this catches the
+      * rare case where DEPARTMENT-FILE changes between that check and
+      * the call to PROGRAM12A, so one bad department only costs this
+      * transaction instead of aborting the whole run .
+       REJECTED-DEPARTMENT .
+           ADD 1 TO WS-REJECT-DEPT-COUNT .
+           DISPLAY "REJECTED - UNKNOWN DEPARTMENT " EMP-NO .
+           DISPLAY CHANGES-REC .
+
+      * control-break sequence check .  verifies CHANGES-FILE is in
+      * ascending EMP-NO order and flags more than one transaction
+      * against the same key in this run, before either is ever
+      * applied, so they can go to operator review instead .
+      * NOTE: this is a single pass over CHANGES-FILE driven off
+      * WS-PREV-EMP-NO, so a same-run ADD followed later by a CHANGE
+      * against the same EMP-NO is not caught until the CHANGE record
+      * is reached -- the ADD applies first and only the CHANGE is
+      * withheld as a duplicate key.  Catching the conflict before
+      * either side is applied would need a first pass over the file
+      * to pre-scan for repeated keys ahead of BOD-PARA .
+       CHECK-SEQUENCE .
+           MOVE 0 TO WS-SEQ-ERROR-FLAG .
+           IF WS-PREV-EMP-NO NOT EQUAL TO SPACES
+               IF EMP-NO LESS THAN WS-PREV-EMP-NO
+                   MOVE 1 TO WS-SEQ-ERROR-FLAG
+                   ADD 1 TO WS-SEQ-ERROR-COUNT
+                   DISPLAY "SEQUENCE ERROR - CHANGES-FILE OUT OF "
+                       "EMP-NO ORDER AT " EMP-NO
+                   DISPLAY CHANGES-REC
+               ELSE
+                   IF EMP-NO EQUAL TO WS-PREV-EMP-NO
+                       MOVE 1 TO WS-SEQ-ERROR-FLAG
+                       ADD 1 TO WS-SEQ-ERROR-COUNT
+                       DISPLAY "DUPLICATE EMP-NO IN THIS RUN - "
+                           "OPERATOR REVIEW " EMP-NO
+                       DISPLAY CHANGES-REC
+                   END-IF
+               END-IF
+           END-IF .
+           MOVE EMP-NO TO WS-PREV-EMP-NO .
+
+      * control-report paragraphs .
+       SCAN-EMPLOYEE-FILE-BEFORE .
+           MOVE 0 TO WS-SCAN-EOF .
+           MOVE 0 TO WS-TOTAL-SALARY-BEFORE .
+           OPEN INPUT EMPLOYEE-FILE .
+           IF WS-SCAN-STATUS EQUAL "00"
+               READ EMPLOYEE-FILE
+                 AT END MOVE 1 TO WS-SCAN-EOF
+               END-READ
+               PERFORM SUM-BEFORE-REC UNTIL NO-MORE-SCAN-RECS
+               CLOSE EMPLOYEE-FILE
+           END-IF .
+       SUM-BEFORE-REC .
+           ADD SCAN-EMPLOYEE-SALARY TO WS-TOTAL-SALARY-BEFORE .
+           READ EMPLOYEE-FILE
+             AT END MOVE 1 TO WS-SCAN-EOF
+           END-READ .
+       SCAN-EMPLOYEE-FILE-AFTER .
+           MOVE 0 TO WS-SCAN-EOF .
+           MOVE 0 TO WS-TOTAL-SALARY-AFTER .
+           OPEN INPUT EMPLOYEE-FILE .
+           IF WS-SCAN-STATUS EQUAL "00"
+               READ EMPLOYEE-FILE
+                 AT END MOVE 1 TO WS-SCAN-EOF
+               END-READ
+               PERFORM SUM-AFTER-REC UNTIL NO-MORE-SCAN-RECS
+               CLOSE EMPLOYEE-FILE
+           END-IF .
+       SUM-AFTER-REC .
+           ADD SCAN-EMPLOYEE-SALARY TO WS-TOTAL-SALARY-AFTER .
+           READ EMPLOYEE-FILE
+             AT END MOVE 1 TO WS-SCAN-EOF
+           END-READ .
+       WRITE-CONTROL-REPORT .
+           OPEN OUTPUT REPORT-FILE .
+           IF WS-REPORT-STATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING CONTROL REPORT FILE "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "PROGRAM12 CONTROL TOTALS REPORT"
+               DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE SPACES TO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-ADD-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "RECORDS ADDED................. "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-CHANGE-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "RECORDS CHANGED................ "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-DELETE-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "RECORDS DELETED................ "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-INVALID-ADD-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "ADDS REJECTED - ALREADY ON FILE "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-INVALID-CHANGE-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "CHANGES REJECTED - NOT ON FILE  "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-INVALID-DELETE-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "DELETES REJECTED - NOT ON FILE  "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-REJECT-EDIT-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "ADDS/CHANGES REJECTED - FAILED EDIT "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-REJECT-DEPT-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "ADDS/CHANGES REJECTED - UNKNOWN DEPT "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-SEQ-ERROR-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "TXNS REJECTED - SEQUENCE/DUPLICATE KEY "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-SKIP-COUNT TO WS-REPORT-COUNT-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "TXNS SKIPPED - ALREADY PROCESSED (RESTART) "
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE SPACES TO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-TOTAL-SALARY-BEFORE TO WS-REPORT-SALARY-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "TOTAL EMPLOYEE SALARY BEFORE RUN "
+               WS-REPORT-SALARY-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           MOVE WS-TOTAL-SALARY-AFTER TO WS-REPORT-SALARY-ED .
+           MOVE SPACES TO REPORT-LINE .
+           STRING "TOTAL EMPLOYEE SALARY AFTER RUN  "
+               WS-REPORT-SALARY-ED DELIMITED BY SIZE INTO REPORT-LINE .
+           WRITE REPORT-LINE .
+           CLOSE REPORT-FILE .
+
+      * payroll extract paragraphs .  one row is
+      * written per employee actually touched in this run, flagged
+      * N/C/T, as each add/change/delete is applied -- the file is
+      * opened at the top of the run and closed as the run concludes,
+      * so it is complete and ready the moment END-PARA finishes .
+       WRITE-PAYROLL-EXTRACT-NEW .
+           MOVE EMPLOYEE-NO TO PAYEXT-EMPLOYEE-NO .
+           MOVE EMPLOYEE-SURNAME TO PAYEXT-SURNAME .
+           MOVE EMPLOYEE-SALARY TO PAYEXT-SALARY .
+           MOVE EMPLOYEE-DEPT TO PAYEXT-DEPT .
+           MOVE "N" TO PAYEXT-ACTION-FLAG .
+           WRITE PAYEXT-REC .
+       WRITE-PAYROLL-EXTRACT-CHANGED .
+           MOVE EMPLOYEE-NO TO PAYEXT-EMPLOYEE-NO .
+           MOVE EMPLOYEE-SURNAME TO PAYEXT-SURNAME .
+           MOVE EMPLOYEE-SALARY TO PAYEXT-SALARY .
+           MOVE EMPLOYEE-DEPT TO PAYEXT-DEPT .
+           MOVE "C" TO PAYEXT-ACTION-FLAG .
+           WRITE PAYEXT-REC .
+       WRITE-PAYROLL-EXTRACT-TERMINATED .
+           MOVE EMPLOYEE-NO TO PAYEXT-EMPLOYEE-NO .
+           MOVE EMPLOYEE-SURNAME TO PAYEXT-SURNAME .
+           MOVE EMPLOYEE-SALARY TO PAYEXT-SALARY .
+           MOVE EMPLOYEE-DEPT TO PAYEXT-DEPT .
+           MOVE "T" TO PAYEXT-ACTION-FLAG .
+           WRITE PAYEXT-REC .
+
+      * checkpoint/restart paragraphs .
+       READ-CHECKPOINT .
+           MOVE SPACES TO WS-RESTART-EMP-NO .
+           OPEN INPUT CHECKPOINT-FILE .
+           IF WS-CKPT-STATUS EQUAL "00"
+               READ CHECKPOINT-FILE
+                 AT END CONTINUE
+               END-READ
+               IF CKPT-LAST-EMP-NO NOT EQUAL TO SPACES
+                   MOVE CKPT-LAST-EMP-NO TO WS-RESTART-EMP-NO
+                   MOVE CKPT-ADD-COUNT TO WS-ADD-COUNT
+                   MOVE CKPT-CHANGE-COUNT TO WS-CHANGE-COUNT
+                   MOVE CKPT-DELETE-COUNT TO WS-DELETE-COUNT
+                   MOVE CKPT-INVALID-ADD-COUNT TO WS-INVALID-ADD-COUNT
+                   MOVE CKPT-INVALID-CHANGE-COUNT
+                       TO WS-INVALID-CHANGE-COUNT
+                   MOVE CKPT-INVALID-DELETE-COUNT
+                       TO WS-INVALID-DELETE-COUNT
+                   MOVE CKPT-REJECT-EDIT-COUNT TO WS-REJECT-EDIT-COUNT
+                   MOVE CKPT-REJECT-DEPT-COUNT TO WS-REJECT-DEPT-COUNT
+                   MOVE CKPT-SEQ-ERROR-COUNT TO WS-SEQ-ERROR-COUNT
+                   MOVE CKPT-SKIP-COUNT TO WS-SKIP-COUNT
+                   DISPLAY "RESTARTING AFTER CHECKPOINT EMP-NO "
+                       WS-RESTART-EMP-NO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF .
+       CHECKPOINT-PARA .
+           ADD 1 TO WS-CKPT-COUNTER .
+           DIVIDE WS-CKPT-COUNTER BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER .
+           IF WS-CKPT-REMAINDER EQUAL ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF .
+       WRITE-CHECKPOINT .
+           OPEN OUTPUT CHECKPOINT-FILE .
+           MOVE EMP-NO TO CKPT-LAST-EMP-NO .
+           MOVE WS-ADD-COUNT TO CKPT-ADD-COUNT .
+           MOVE WS-CHANGE-COUNT TO CKPT-CHANGE-COUNT .
+           MOVE WS-DELETE-COUNT TO CKPT-DELETE-COUNT .
+           MOVE WS-INVALID-ADD-COUNT TO CKPT-INVALID-ADD-COUNT .
+           MOVE WS-INVALID-CHANGE-COUNT TO CKPT-INVALID-CHANGE-COUNT .
+           MOVE WS-INVALID-DELETE-COUNT TO CKPT-INVALID-DELETE-COUNT .
+           MOVE WS-REJECT-EDIT-COUNT TO CKPT-REJECT-EDIT-COUNT .
+           MOVE WS-REJECT-DEPT-COUNT TO CKPT-REJECT-DEPT-COUNT .
+           MOVE WS-SEQ-ERROR-COUNT TO CKPT-SEQ-ERROR-COUNT .
+           MOVE WS-SKIP-COUNT TO CKPT-SKIP-COUNT .
+           WRITE CHECKPOINT-REC .
+           CLOSE CHECKPOINT-FILE .
+       CLEAR-CHECKPOINT .
+           OPEN OUTPUT CHECKPOINT-FILE .
+           MOVE SPACES TO CKPT-LAST-EMP-NO .
+           MOVE ZERO TO CKPT-ADD-COUNT
+                        CKPT-CHANGE-COUNT
+                        CKPT-DELETE-COUNT
+                        CKPT-INVALID-ADD-COUNT
+                        CKPT-INVALID-CHANGE-COUNT
+                        CKPT-INVALID-DELETE-COUNT
+                        CKPT-REJECT-EDIT-COUNT
+                        CKPT-REJECT-DEPT-COUNT
+                        CKPT-SEQ-ERROR-COUNT
+                        CKPT-SKIP-COUNT .
+           WRITE CHECKPOINT-REC .
+           CLOSE CHECKPOINT-FILE .
